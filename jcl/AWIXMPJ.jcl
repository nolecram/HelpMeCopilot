@@ -0,0 +1,10 @@
+//AWIXMPJ  JOB (ACCT,PROGRAMMER),'AWIXMP NIGHTLY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,TIME=5
+//*****************************************************************
+//* Nightly scheduled run of the AWIXMP callable-service audit job.
+//* Submitted by the production scheduler once per business day;
+//* AWIXMP's own duplicate-run guard (000-Main-Logic) protects
+//* against a double-fire on top of this.
+//*****************************************************************
+//STEP1    EXEC PROC=AWIXMPP
