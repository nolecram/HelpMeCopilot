@@ -0,0 +1,36 @@
+//AWIXMPP  PROC PARMLIB='PROD.AWIXMP.PARMLIB',
+//             HISTLIB='PROD.AWIXMP.HISTORY',
+//             IFACLIB='PROD.AWIXMP.IFACE',
+//             LOADLIB='PROD.AWIXMP.LOADLIB',
+//             ALERTDSN='PROD.PAGING.ALERTS'
+//*****************************************************************
+//* AWIXMPP - run AWIXMP and alert the paging tool if it fails.
+//*           STEPLIB carries the AWIXMP load module; AWIXPARM
+//*           points at the control file the program reads at
+//*           startup (greeting text / CEEDATE pattern mask).
+//*****************************************************************
+//AWIXMP   EXEC PGM=AWIXMP,REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//AWIXPARM DD DISP=SHR,DSN=&PARMLIB(AWIXPARM)
+//AWIXHIST DD DISP=SHR,DSN=&HISTLIB
+//AWIXIFC  DD DISP=MOD,DSN=&IFACLIB,
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*****************************************************************
+//* AWIXMP's RETURN-CODE is 0 on a clean run, 4 when 000-Main-Logic
+//* found a duplicate run already logged for today, and 16 when a
+//* callable service reported a non-zero Fb-severity.  Either
+//* non-zero condition raises an alert instead of waiting for
+//* someone to read SYSOUT the next morning.
+//*****************************************************************
+//ALERTIF  IF (AWIXMP.RC > 0) THEN
+//ALERT    EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+AWIXMPP NIGHTLY RUN ENDED WITH A NON-ZERO RETURN CODE - SEE SYSOUT.
+/*
+//SYSUT2   DD DISP=MOD,DSN=&ALERTDSN,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ALERTIF  ENDIF
+//         PEND
