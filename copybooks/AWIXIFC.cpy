@@ -0,0 +1,19 @@
+      ****************************************************************
+      *  AWIXIFC -- fixed-width interchange record layout.            *
+      *  Written alongside SYSOUT on every AWIXMP run so the          *
+      *  monitoring dashboard can poll "did the job run, and at what  *
+      *  severity" without reading the spool.  (ddname/external name  *
+      *  is AWIXIFC -- "AWIXIFACE" would be 9 characters, over the    *
+      *  8-character ddname/member limit; the internal FD and record  *
+      *  names keep the fuller AWIXIFACE- spelling since COBOL        *
+      *  user-defined words aren't limited to 8.)                     *
+      ****************************************************************
+       FD  AWIXIFACE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AWIXIFACE-RECORD.
+           02  IF-RUN-DATE            PIC X(8).
+           02  IF-RUN-TIME            PIC X(9).
+           02  IF-LILDATE             PIC -(9)9.
+           02  IF-LILSECS             PIC -(6)9.999.
+           02  IF-SEVERITY            PIC 9(4).
+           02  FILLER                 PIC X(10).
