@@ -0,0 +1,13 @@
+      ****************************************************************
+      *  AWIXPARM -- control-file record layout.                     *
+      *  A simple keyed parameter file AWIXMP reads at startup so    *
+      *  operations can change greeting text and the CEEDATE pattern  *
+      *  mask without a recompile.  One parameter per record; unknown *
+      *  keys are ignored, missing keys keep their compiled-in        *
+      *  default value.                                               *
+      ****************************************************************
+       FD  AWIXPARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AWIXPARM-RECORD.
+           02  PARM-KEY               PIC X(10).
+           02  PARM-VALUE             PIC X(80).
