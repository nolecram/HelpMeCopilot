@@ -0,0 +1,14 @@
+      ****************************************************************
+      *  AWIXHIST -- run-history file FD.                             *
+      *  One record is written per AWIXMP execution.  Shared by       *
+      *  AWIXMP (writer), AWIXRPT (reader/reporter) and the online    *
+      *  inquiry transaction AWIXONL (reader).                        *
+      *                                                                *
+      *  Organisation is indexed, keyed by the Greg timestamp so a    *
+      *  run is unique to the millisecond; the date portion is an    *
+      *  alternate key (duplicates allowed) so callers can locate    *
+      *  all of today's runs without scanning the whole file.         *
+      ****************************************************************
+       FD  AWIXHIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AWIXHREC.
