@@ -0,0 +1,7 @@
+      ****************************************************************
+      *  CEEIGZCT -- Language Environment feedback-code fields.      *
+      *  COPY'd into the 01 Feedback group everywhere a callable      *
+      *  service's FC parameter is declared.                          *
+      ****************************************************************
+           02   Fb-severity      PIC 9(4) Binary.
+           02   Fb-detail        PIC X(10).
