@@ -0,0 +1,15 @@
+      ****************************************************************
+      *  AWIXHREC -- the AWIXHIST record layout on its own, with no  *
+      *  FD, so CICS programs (which have no FILE SECTION / SELECT)   *
+      *  can COPY it straight into WORKING-STORAGE.  Batch programs   *
+      *  COPY AWIXHIST instead, which wraps this in an FD.            *
+      ****************************************************************
+       01  AWIXHIST-RECORD.
+           02  AH-GREG-KEY.
+               03  AH-RUN-DATE        PIC X(8).
+               03  AH-RUN-TIME        PIC X(9).
+           02  AH-LILDATE             PIC S9(9) Binary.
+           02  AH-LILSECS             COMP-2.
+           02  AH-UTC-LILDATE         PIC S9(9) Binary.
+           02  AH-UTC-LILSECS         COMP-2.
+           02  AH-SEVERITY            PIC 9(4) Binary.
