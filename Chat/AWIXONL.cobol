@@ -0,0 +1,195 @@
+  ****************************************************************
+      *  AWIXONL is a simple CICS inquiry transaction.  An operator   *
+      *  keys in a date (YYYYMMDD) and the transaction browses the   *
+      *  AWIXHIST run-history file for that day and displays every   *
+      *  run's timestamp and Fb-severity, so there is no need to go  *
+      *  digging through SDSF or paging the on-call programmer.      *
+      ****************************************************************
+      ****************************************************************
+      **           I D          D I V I S I O N                    ***
+      ****************************************************************
+       Identification Division.
+       Program-id.    AWIXONL.
+      ****************************************************************
+      **           D A T A      D I V I S I O N                    ***
+      ****************************************************************
+       Data Division.
+       Working-Storage Section.
+       COPY AWIXHREC.
+
+       77   WS-Resp               PIC S9(8) Comp.
+       77   WS-Input-Date          PIC X(8).
+       77   WS-Input-Length        PIC S9(4) Comp Value 8.
+      *    RIDFLD on STARTBR/READNEXT -- kept separate from
+      *    WS-Input-Date because CICS overwrites RIDFLD with the key
+      *    of the record just read on every READNEXT; WS-Input-Date
+      *    has to stay untouched so the day-boundary test below still
+      *    compares against what the operator actually keyed.
+       77   WS-Browse-Key          PIC X(8).
+       77   WS-Eof-Flag            PIC X     Value "N".
+           88  Browse-Eof                     Value "Y".
+       77   WS-Found-Any           PIC X     Value "N".
+           88  History-Found                  Value "Y".
+       77   WS-Browse-Active       PIC X     Value "N".
+           88  Browse-Active                  Value "Y".
+       77   WS-Resp-Disp           PIC -(8)9.
+       01   WS-Cmsg-Line           PIC X(40).
+
+       77   WS-Prompt              PIC X(60) Value
+            "AWIXONL - Enter run date as YYYYMMDD: ".
+
+       77   WS-No-Recs-Msg         PIC X(60) Value
+            "AWIXONL - No AWIXMP runs logged for that date.".
+
+       77   WS-Bad-Date-Msg        PIC X(60) Value
+            "AWIXONL - Date must be 8 numeric digits (YYYYMMDD).".
+
+       01   WS-Detail-Line.
+            02  FILLER             PIC X(6)  Value "  RUN ".
+            02  DL-Date            PIC X(8).
+            02  FILLER             PIC X(1)  Value Space.
+            02  DL-Time            PIC X(8).
+            02  FILLER             PIC X(11) Value "  SEVERITY=".
+            02  DL-Severity        PIC Z(3)9.
+
+       01   WS-Response-Area.
+            02  WS-Response-Lines  Occurs 20 Times.
+                03  WS-Response-Line  PIC X(60).
+       77   WS-Response-Count      PIC 9(4) Value Zero.
+      ****************************************************************
+      **           P R O C      D I V I S I O N                    ***
+      ****************************************************************
+       Procedure Division.
+       000-Main-Logic.
+           Perform 100-Prompt-For-Date.
+           Perform 200-Validate-Date.
+           If WS-Input-Date Numeric
+               Perform 300-Retrieve-History
+               Perform 400-Send-Response
+           Else
+               Perform 910-Send-Bad-Date
+           End-If.
+           Exec Cics Return End-Exec.
+      **
+      ** Clear the screen and ask the operator for a run date.
+      **
+       100-Prompt-For-Date.
+           Exec Cics Send Text
+               From(WS-Prompt)
+               Length(Length Of WS-Prompt)
+               Erase
+           End-Exec.
+           Exec Cics Receive
+               Into(WS-Input-Date)
+               Length(WS-Input-Length)
+               Maxlength(8)
+               Resp(WS-Resp)
+           End-Exec.
+           If WS-Resp Not = Dfhresp(Normal)
+               Move Spaces to WS-Input-Date
+               Move Zero to WS-Input-Length
+           End-If.
+      **
+      ** Right-pad whatever the operator keyed and make sure it looks
+      ** like a date before we use it as a browse key.
+      **
+       200-Validate-Date.
+           If WS-Input-Length Less Than 8
+               Move Spaces to WS-Input-Date
+           End-If.
+      **
+      ** Browse AWIXHIST by the date alternate key and collect every
+      ** run logged for that day.
+      **
+       300-Retrieve-History.
+           Move "N" to WS-Eof-Flag.
+           Move "N" to WS-Found-Any.
+           Move "N" to WS-Browse-Active.
+           Move Zero to WS-Response-Count.
+           Move WS-Input-Date to WS-Browse-Key.
+           Exec Cics Startbr File("AWIXHIST")
+               Ridfld(WS-Browse-Key)
+               Keylength(8)
+               Generic
+               Gteq
+               Resp(WS-Resp)
+           End-Exec.
+           If WS-Resp = Dfhresp(Normal)
+               Set Browse-Active to True
+           Else
+               Set Browse-Eof to True
+           End-If.
+           Perform Until Browse-Eof
+               Exec Cics Readnext File("AWIXHIST")
+                   Into(AWIXHIST-RECORD)
+                   Ridfld(WS-Browse-Key)
+                   Keylength(8)
+                   Resp(WS-Resp)
+               End-Exec
+               If WS-Resp = Dfhresp(Normal)
+                   If AH-RUN-DATE = WS-Input-Date
+                       Set History-Found to True
+                       Perform 350-Add-Detail-Line
+                   Else
+                       Set Browse-Eof to True
+                   End-If
+               Else
+                   Set Browse-Eof to True
+               End-If
+           End-Perform.
+           If Browse-Active
+               Exec Cics Endbr File("AWIXHIST")
+                   Resp(WS-Resp)
+               End-Exec
+               If WS-Resp Not = Dfhresp(Normal)
+                   Move WS-Resp to WS-Resp-Disp
+                   String "AWIXONL: ENDBR FAILED, RESP=" WS-Resp-Disp
+                       Delimited By Size Into WS-Cmsg-Line
+                   Exec Cics Writeq Td Queue("CSMT")
+                       From(WS-Cmsg-Line)
+                       Length(Length Of WS-Cmsg-Line)
+                   End-Exec
+               End-If
+           End-If.
+      **
+      ** Format one history record into a response line.
+      **
+       350-Add-Detail-Line.
+           If WS-Response-Count Less Than 20
+               Add 1 to WS-Response-Count
+               Move AH-RUN-DATE to DL-Date
+               String AH-RUN-TIME(1:2) ":" AH-RUN-TIME(3:2) ":"
+                       AH-RUN-TIME(5:2)
+                   Delimited By Size Into DL-Time
+               Move AH-SEVERITY to DL-Severity
+               Move WS-Detail-Line
+                   to WS-Response-Line(WS-Response-Count)
+           End-If.
+      **
+      ** Send back every run found for the day, or a "nothing found"
+      ** message if the date had no history records.
+      **
+       400-Send-Response.
+           If Not History-Found
+               Exec Cics Send Text
+                   From(WS-No-Recs-Msg)
+                   Length(Length Of WS-No-Recs-Msg)
+                   Erase
+               End-Exec
+           Else
+               Exec Cics Send Text
+                   From(WS-Response-Area)
+                   Length(WS-Response-Count * 60)
+                   Erase
+               End-Exec
+           End-If.
+      **
+      ** The operator keyed something that is not an 8-digit date.
+      **
+       910-Send-Bad-Date.
+           Exec Cics Send Text
+               From(WS-Bad-Date-Msg)
+               Length(Length Of WS-Bad-Date-Msg)
+               Erase
+           End-Exec.
+       End program AWIXONL.
