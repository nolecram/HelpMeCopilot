@@ -9,29 +9,76 @@
        Identification Division.
        Program-id.    AWIXMP.
       ****************************************************************
+      **           E N V I R O N M E N T   D I V I S I O N          ***
+      ****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AWIXHIST-FILE Assign To "AWIXHIST"
+               Organization Is Indexed
+               Access Mode Is Dynamic
+               Record Key Is AH-GREG-KEY
+               Alternate Record Key Is AH-RUN-DATE With Duplicates
+               File Status Is WS-Hist-Status.
+           Select Optional AWIXPARM-FILE Assign To "AWIXPARM"
+               Organization Is Sequential
+               File Status Is WS-Parm-Status.
+           Select AWIXIFACE-FILE Assign To "AWIXIFC"
+               Organization Is Sequential
+               File Status Is WS-Iface-Status.
+      ****************************************************************
       **           D A T A      D I V I S I O N                    ***
       ****************************************************************
        Data Division.
+       File Section.
+       COPY AWIXHIST.
+       COPY AWIXPARM.
+       COPY AWIXIFC.
+
        Working-Storage Section.
+       77   WS-Hist-Status    PIC X(2).
+       77   WS-Parm-Status    PIC X(2).
+       77   WS-Iface-Status   PIC X(2).
+       77   WS-Parm-Trim      PIC X(80).
+       77   WS-Parm-Length    PIC 9(4) Binary.
       ****************************************************************
       **  Declarations for the local date/time service.
       ****************************************************************
        01   Feedback.
-       COPY CEEIGZCT
-        02   Fb-severity      PIC 9(4) Binary.
-        02   Fb-detail        PIC X(10).
+           COPY CEEIGZCT.
        77   Dest-output       PIC S9(9) Binary.
        77   Lildate           PIC S9(9) Binary.
        77   Lilsecs           COMP-2.
        77   Greg              PIC X(17).
+
+       77   WS-Dup-Flag       PIC X     Value "N".
+           88  Dup-Run-Found            Value "Y".
+       77   WS-Today-Date     PIC X(8).
+       77   WS-Scan-Flag      PIC X     Value "N".
+           88  Scan-Eof                 Value "Y".
+
+      ****************************************************************
+      **  Declarations for the UTC-normalized timestamp.
+      ****************************************************************
+       77   Utc-Gmt-Offset    COMP-2.
+       77   Utc-Lildate       PIC S9(9) Binary.
+       77   Utc-Lilsecs       COMP-2.
+       77   Utc-Date-Str      PIC X(10).
+       77   Utc-Line          PIC X(20).
       ****************************************************************
       **  Declarations for messages and pattern for date formatting.
       ****************************************************************
        01   Pattern.
-        02                    PIC 9(4) Binary Value 45.
-        02                    PIC X(45) Value
+        02   Pattern-Length       PIC 9(4) Binary Value 45.
+        02   Pattern-Text         PIC X(45) Value
             "Today is Wwwwwwwwwwwwz, Mmmmmmmmmmz ZD, YYYY.".
 
+       01   Iso-Pattern.
+        02   Iso-Pattern-Length   PIC 9(4) Binary Value 10.
+        02   Iso-Pattern-Text     PIC X(10) Value "YYYY-MM-DD".
+
+       77   Iso-Date-Str      PIC X(10).
+
        77   Start-Msg         PIC X(80) Value
             "Callable Service example starting.".
 
@@ -47,12 +94,134 @@
       **           P R O C      D I V I S I O N                    ***
       ****************************************************************
        Procedure Division.
+      **
+      ** AWIXHIST is a VSAM KSDS on the target platform, so unlike
+      ** AWIXIFACE below its cluster has to already exist -- OPEN
+      ** OUTPUT cannot DEFINE CLUSTER for us.  jcl/AWIXMPP.proc's
+      ** AWIXHIST DD already assumes the cluster is pre-defined
+      ** (DISP=SHR); a status other than "00" here means it is
+      ** missing or otherwise unusable and the run cannot continue.
+      **
        000-Main-Logic.
-           Perform 100-Say-Hello.
-           Perform 200-Get-Date.
-           Perform 300-Say-Goodbye.
+           Perform 010-Load-Parameters.
+           Open I-O AWIXHIST-FILE.
+           If WS-Hist-Status Not = "00"
+               Display "AWIXMP: unable to open AWIXHIST, status="
+                   WS-Hist-Status
+               Move 16 to Return-Code
+               Stop Run
+           End-If.
+           Open Extend AWIXIFACE-FILE.
+           If WS-Iface-Status = "35" Or WS-Iface-Status = "05"
+               Open Output AWIXIFACE-FILE
+           End-If.
+           If WS-Iface-Status Not = "00"
+               Display "AWIXMP: unable to open AWIXIFC, status="
+                   WS-Iface-Status
+               Close AWIXHIST-FILE
+               Move 16 to Return-Code
+               Stop Run
+           End-If.
+           Perform 020-Check-Duplicate-Run.
+           If Dup-Run-Found
+               Perform 030-Warn-Duplicate-Run
+           Else
+               Perform 100-Say-Hello
+               Perform 200-Get-Date
+               Perform 300-Say-Goodbye
+           End-If.
+           Close AWIXHIST-FILE AWIXIFACE-FILE.
            Stop Run.
       **
+      ** Guard against AWIXMP being fired twice for the same business
+      ** day: look up today's date against the AWIXHIST alternate key
+      ** before any of the greeting/date paragraphs run.  A day is
+      ** only "already run" if one of today's records logged a clean
+      ** (AH-SEVERITY = zero) run -- a day with nothing but failed
+      ** attempts still needs to let a retry through once whatever
+      ** broke the earlier run is fixed.
+      **
+       020-Check-Duplicate-Run.
+           CALL "CEELOCT" Using Lildate Lilsecs     Greg      Feedback.
+           Perform 800-Check-Feedback.
+           Move Greg(1:8) to WS-Today-Date.
+           Move WS-Today-Date to AH-RUN-DATE.
+           Move "N" to WS-Dup-Flag.
+           Start AWIXHIST-FILE Key Is Equal AH-RUN-DATE
+               Invalid Key
+                   Continue
+               Not Invalid Key
+                   Perform 025-Scan-Todays-Runs
+           End-Start.
+      **
+      ** Read forward through today's AH-RUN-DATE group (the START
+      ** above only positioned the browse, it didn't read a record)
+      ** looking for a prior run that actually succeeded.
+      **
+       025-Scan-Todays-Runs.
+           Move "N" to WS-Scan-Flag.
+           Perform Until Scan-Eof Or Dup-Run-Found
+               Read AWIXHIST-FILE Next Record
+                   At End Set Scan-Eof to True
+               End-Read
+               If Not Scan-Eof
+                   If AH-RUN-DATE Not = WS-Today-Date
+                       Set Scan-Eof to True
+                   Else
+                       If AH-SEVERITY = Zero
+                           Move "Y" to WS-Dup-Flag
+                       End-If
+                   End-If
+               End-If
+           End-Perform.
+      **
+      ** A successful run already exists for today -- warn and leave
+      ** without logging a duplicate history record.
+      **
+       030-Warn-Duplicate-Run.
+           Display "AWIXMP: a successful run already exists for "
+               "today (" WS-Today-Date
+               ") -- skipping duplicate execution.".
+           Move 4 to Return-Code.
+      **
+      ** Read the control file, if one is present, and let its
+      ** values override the compiled-in greeting text and date
+      ** pattern mask.  Unknown keys are ignored; anything the file
+      ** does not supply keeps its compiled-in default.
+      **
+       010-Load-Parameters.
+           Open Input AWIXPARM-FILE.
+           If WS-Parm-Status = "00"
+               Perform Until WS-Parm-Status Not = "00"
+                   Read AWIXPARM-FILE
+                       At End Move "10" to WS-Parm-Status
+                       Not At End Perform 015-Apply-Parameter
+                   End-Read
+               End-Perform
+               Close AWIXPARM-FILE
+           End-If.
+      **
+      ** Apply one parameter record loaded from AWIXPARM.
+      **
+       015-Apply-Parameter.
+           Evaluate PARM-KEY
+               When "STARTMSG"
+                   Move PARM-VALUE to Start-Msg
+               When "ENDMSG"
+                   Move PARM-VALUE to Ending-Msg
+               When "DATEPATRN"
+                   Move Function Trim(PARM-VALUE) to WS-Parm-Trim
+                   Move Function Length(Function Trim(PARM-VALUE))
+                       to WS-Parm-Length
+                   If WS-Parm-Length > 45
+                       Move 45 to WS-Parm-Length
+                   End-If
+                   Move WS-Parm-Length to Pattern-Length
+                   Move WS-Parm-Trim(1:WS-Parm-Length) to Pattern-Text
+               When Other
+                   Continue
+           End-Evaluate.
+      **
       ** Setup initial values and say we are starting.
       **
        100-Say-Hello.
@@ -60,20 +229,143 @@
            Move 02 to Dest-output.
            Move Start-Msg to Str.
            CALL "CEEMOUT" Using Msg   Dest-output Feedback.
-           Move Spaces to Str.        CALL "CEEMOUT" Using Msg Dest-output Feedback.
+           Perform 800-Check-Feedback.
+           Move Spaces to Str.
+           CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
       **
-      ** Get the local date and time and display it.
+      ** Display the local date and time.  Lildate/Lilsecs/Greg were
+      ** already fetched by 020-Check-Duplicate-Run's CEELOCT call;
+      ** reusing them here (rather than calling CEELOCT again) keeps
+      ** the timestamp checked for a duplicate run and the one
+      ** actually logged to AWIXHIST in 300-Say-Goodbye identical --
+      ** a second call could return a different value right at a
+      ** midnight boundary.
       **
        200-Get-Date.
-           CALL "CEELOCT" Using Lildate Lilsecs     Greg      Feedback.
            CALL "CEEDATE" Using Lildate Pattern     Str       Feedback.
+           Perform 800-Check-Feedback.
+           CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
+           Move Spaces to Str.
+           CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
+      **
+      ** Also build a sortable, machine-readable ISO date so a
+      ** downstream batch step can parse it instead of scraping the
+      ** spelled-out sentence above.
+      **
+           CALL "CEEDATE" Using Lildate Iso-Pattern Iso-Date-Str
+               Feedback.
+           Perform 800-Check-Feedback.
+           Move Iso-Pattern-Length to Stringlen.
+           Move Iso-Date-Str to Str.
            CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
+           Move 80 to Stringlen.
            Move Spaces to Str.
            CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
+      **
+      ** Also capture a UTC-normalized timestamp, since overnight
+      ** batch windows can cross midnight local time and downstream
+      ** reports compare against UTC-based timestamps from other
+      ** regional sites.
+      **
+           CALL "CEEGMTO" Using Utc-Gmt-Offset Feedback.
+           Perform 800-Check-Feedback.
+           Move Lildate to Utc-Lildate.
+      *    CEEGMTO returns the number of seconds that must be ADDED
+      *    to local time to reach GMT -- not subtracted.
+           Compute Utc-Lilsecs = Lilsecs + Utc-Gmt-Offset.
+           If Utc-Lilsecs < 0
+               Add 86400 to Utc-Lilsecs
+               Subtract 1 from Utc-Lildate
+           End-If.
+           If Utc-Lilsecs Not Less 86400
+               Subtract 86400 from Utc-Lilsecs
+               Add 1 to Utc-Lildate
+           End-If.
+           CALL "CEEDATE" Using Utc-Lildate Iso-Pattern Utc-Date-Str
+               Feedback.
+           Perform 800-Check-Feedback.
+           String "UTC date: " Utc-Date-Str
+               Delimited By Size Into Utc-Line.
+           Move 20 to Stringlen.
+           Move Utc-Line to Str.
+           CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
+           Move 80 to Stringlen.
+           Move Spaces to Str.
+           CALL "CEEMOUT" Using Msg     Dest-output Feedback.
+           Perform 800-Check-Feedback.
       **
       ** Say Goodbye.
       **
        300-Say-Goodbye.
            Move Ending-Msg to Str.
            CALL "CEEMOUT" Using Msg     Dest-output Feedback.
-       End program AWIXMP.
\ No newline at end of file
+           Perform 800-Check-Feedback.
+           Perform 310-Log-Run-History.
+           Perform 320-Write-Interface-Record.
+      **
+      ** Append this run's timestamp and feedback severity to the
+      ** run-history file so the execution leaves a durable record.
+      **
+       310-Log-Run-History.
+           Initialize AWIXHIST-RECORD.
+           Move Greg(1:8)    to AH-RUN-DATE.
+           Move Greg(9:9)    to AH-RUN-TIME.
+           Move Lildate      to AH-LILDATE.
+           Move Lilsecs      to AH-LILSECS.
+           Move Utc-Lildate  to AH-UTC-LILDATE.
+           Move Utc-Lilsecs  to AH-UTC-LILSECS.
+           Move Fb-severity  to AH-SEVERITY.
+           Write AWIXHIST-RECORD.
+           If WS-Hist-Status Not = "00"
+               Display "AWIXMP: AWIXHIST write failed, status="
+                   WS-Hist-Status
+               Move 16 to Return-Code
+           End-If.
+      **
+      ** Write the same run's timestamp and severity to the fixed-
+      ** width interchange file so the monitoring dashboard can poll
+      ** it without reading SYSOUT.
+      **
+       320-Write-Interface-Record.
+           Initialize AWIXIFACE-RECORD.
+           Move Greg(1:8)    to IF-RUN-DATE.
+           Move Greg(9:9)    to IF-RUN-TIME.
+           Move Lildate      to IF-LILDATE.
+           Move Lilsecs      to IF-LILSECS.
+           Move Fb-severity  to IF-SEVERITY.
+           Write AWIXIFACE-RECORD.
+           If WS-Iface-Status Not = "00"
+               Display "AWIXMP: AWIXIFACE write failed, status="
+                   WS-Iface-Status
+               Move 16 to Return-Code
+           End-If.
+      **
+      ** Check the feedback code set by the callable service most
+      ** recently invoked; any non-zero severity is an error.
+      **
+       800-Check-Feedback.
+           If Fb-severity > 0
+               Perform 900-Handle-Service-Error
+           End-if.
+      **
+      ** A callable service reported trouble.  Log what it told us,
+      ** write a (necessarily partial) history/interface record so
+      ** the failure itself is on record for AWIXRPT's flagged-run
+      ** report and the monitoring dashboard -- not just invisible in
+      ** SYSOUT -- and fail the step so the job scheduler can see it.
+      **
+       900-Handle-Service-Error.
+           Display "AWIXMP: callable service error - severity="
+               Fb-severity " detail=" Fb-detail.
+           Perform 310-Log-Run-History.
+           Perform 320-Write-Interface-Record.
+           Move 16 to Return-Code.
+           Close AWIXHIST-FILE AWIXIFACE-FILE.
+           Stop Run.
+       End program AWIXMP.
