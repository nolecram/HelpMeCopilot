@@ -0,0 +1,182 @@
+  ****************************************************************
+      *  AWIXRPT reads the AWIXHIST run-history file built by        *
+      *  AWIXMP and produces a daily run summary: how many times     *
+      *  AWIXMP ran each day, the first/last run of the day, and a   *
+      *  flagged list of any run whose logged severity was non-zero. *
+      ****************************************************************
+      ****************************************************************
+      **           I D          D I V I S I O N                    ***
+      ****************************************************************
+       Identification Division.
+       Program-id.    AWIXRPT.
+      ****************************************************************
+      **           E N V I R O N M E N T   D I V I S I O N          ***
+      ****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AWIXHIST-FILE Assign To "AWIXHIST"
+               Organization Is Indexed
+               Access Mode Is Sequential
+               Record Key Is AH-GREG-KEY
+               Alternate Record Key Is AH-RUN-DATE With Duplicates
+               File Status Is WS-Hist-Status.
+           Select AWIXRPT-FILE Assign To "AWIXRPTO"
+               Organization Is Sequential
+               File Status Is WS-Rpt-Status.
+      ****************************************************************
+      **           D A T A      D I V I S I O N                    ***
+      ****************************************************************
+       Data Division.
+       File Section.
+       COPY AWIXHIST.
+
+       FD  AWIXRPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AWIXRPT-LINE          PIC X(132).
+
+       Working-Storage Section.
+       77   WS-Hist-Status       PIC X(2).
+       77   WS-Rpt-Status        PIC X(2).
+       77   WS-Eof-Flag          PIC X     Value "N".
+           88  Hist-Eof                    Value "Y".
+
+       77   WS-Day-Date          PIC X(8)  Value Spaces.
+       77   WS-Day-Run-Count     PIC 9(7)  Value Zero.
+       77   WS-Day-First-Lildate PIC S9(9) Binary.
+       77   WS-Day-First-Lilsecs COMP-2.
+       77   WS-Day-Last-Lildate  PIC S9(9) Binary.
+       77   WS-Day-Last-Lilsecs  COMP-2.
+
+       77   WS-Total-Runs        PIC 9(7)  Value Zero.
+       77   WS-Total-Days        PIC 9(7)  Value Zero.
+       77   WS-Total-Flagged     PIC 9(7)  Value Zero.
+
+       77   WS-Disp-Lildate      PIC -(9)9.
+       77   WS-Disp-Lilsecs      PIC -(6)9.999.
+       77   WS-Disp-Severity     PIC Z(3)9.
+
+      ****************************************************************
+      **           P R O C      D I V I S I O N                    ***
+      ****************************************************************
+       Procedure Division.
+       000-Main-Logic.
+           Perform 100-Initialize.
+           Perform Until Hist-Eof
+               Perform 200-Process-Record
+           End-Perform.
+           Perform 500-Finalize-Report.
+           Close AWIXHIST-FILE AWIXRPT-FILE.
+           Stop Run.
+      **
+      ** Open the files, write the report header and read the first
+      ** history record.
+      **
+       100-Initialize.
+           Open Input AWIXHIST-FILE.
+           If WS-Hist-Status Not = "00"
+               Display "AWIXRPT: unable to open AWIXHIST, status="
+                   WS-Hist-Status
+               Move 16 to Return-Code
+               Stop Run
+           End-If.
+           Open Output AWIXRPT-FILE.
+           Move "AWIXRPT - AWIXMP Run-History Summary" to AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+           Move Spaces to AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+           Read AWIXHIST-FILE Next Record
+               At End Set Hist-Eof to True
+           End-Read.
+      **
+      ** Process one history record: roll to a new daily summary when
+      ** the run date changes, and flag any non-zero severity.
+      **
+       200-Process-Record.
+           If AH-RUN-DATE Not = WS-Day-Date
+               If WS-Day-Date Not = Spaces
+                   Perform 300-Write-Day-Summary
+               End-If
+               Move AH-RUN-DATE    to WS-Day-Date
+               Move Zero           to WS-Day-Run-Count
+               Move AH-LILDATE     to WS-Day-First-Lildate
+               Move AH-LILSECS     to WS-Day-First-Lilsecs
+           End-If.
+           Add 1 to WS-Day-Run-Count.
+           Add 1 to WS-Total-Runs.
+           Move AH-LILDATE to WS-Day-Last-Lildate.
+           Move AH-LILSECS to WS-Day-Last-Lilsecs.
+           If AH-SEVERITY Not = Zero
+               Perform 400-Write-Flagged-Line
+           End-If.
+           Read AWIXHIST-FILE Next Record
+               At End Set Hist-Eof to True
+           End-Read.
+      **
+      ** Write the summary line for the day that just ended.
+      **
+       300-Write-Day-Summary.
+           Add 1 to WS-Total-Days.
+           Move WS-Day-First-Lildate to WS-Disp-Lildate.
+           Move WS-Day-First-Lilsecs to WS-Disp-Lilsecs.
+           String "DAY " WS-Day-Date(1:4) "-" WS-Day-Date(5:2) "-"
+                   WS-Day-Date(7:2)
+                   "  RUNS=" WS-Day-Run-Count
+                   "  FIRST-LILDATE=" WS-Disp-Lildate
+                   "  FIRST-LILSECS=" WS-Disp-Lilsecs
+               Delimited By Size Into AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+           Move WS-Day-Last-Lildate to WS-Disp-Lildate.
+           Move WS-Day-Last-Lilsecs to WS-Disp-Lilsecs.
+           String "         LAST-LILDATE="  WS-Disp-Lildate
+                   "  LAST-LILSECS=" WS-Disp-Lilsecs
+               Delimited By Size Into AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+      **
+      ** Write a flagged-run detail line for a non-zero severity.
+      **
+       400-Write-Flagged-Line.
+           Add 1 to WS-Total-Flagged.
+           Move AH-SEVERITY to WS-Disp-Severity.
+           String "  *** FLAGGED RUN " AH-RUN-DATE(1:4) "-"
+                   AH-RUN-DATE(5:2) "-" AH-RUN-DATE(7:2)
+                   " " AH-RUN-TIME(1:2) ":" AH-RUN-TIME(3:2) ":"
+                   AH-RUN-TIME(5:2) "  SEVERITY=" WS-Disp-Severity
+               Delimited By Size Into AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+      **
+      ** Finish off the last day in progress, if any, and write the
+      ** report totals.
+      **
+       500-Finalize-Report.
+           If WS-Day-Date Not = Spaces
+               Perform 300-Write-Day-Summary
+           End-If.
+           Move Spaces to AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+           String "TOTAL DAYS=" WS-Total-Days
+                   "  TOTAL RUNS=" WS-Total-Runs
+                   "  TOTAL FLAGGED=" WS-Total-Flagged
+               Delimited By Size Into AWIXRPT-LINE.
+           Write AWIXRPT-LINE.
+           Perform 810-Check-Rpt-Status.
+      **
+      ** A write to the AWIXRPTO report file failed -- disk full, I/O
+      ** error, etc.  The report would otherwise be incomplete with
+      ** no indication anything was wrong, so abort instead.
+      **
+       810-Check-Rpt-Status.
+           If WS-Rpt-Status Not = "00"
+               Display "AWIXRPT: AWIXRPTO write failed, status="
+                   WS-Rpt-Status
+               Move 16 to Return-Code
+               Close AWIXHIST-FILE AWIXRPT-FILE
+               Stop Run
+           End-If.
+       End program AWIXRPT.
